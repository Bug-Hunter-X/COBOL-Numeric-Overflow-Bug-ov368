@@ -0,0 +1,84 @@
+000100    IDENTIFICATION DIVISION.
+000110    PROGRAM-ID. DBL200.
+000120    AUTHOR. R JENNINGS.
+000130    INSTALLATION. ORDER ENTRY SYSTEMS.
+000140    DATE-WRITTEN. 08/08/2026.
+000150    DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                        *
+000180*--------------------------------------------------------------*
+000190*  DATE       BY   DESCRIPTION                                 *
+000200*  ---------- ---- ------------------------------------------- *
+000210*  08/08/2026 RJ   ORIGINAL VERSION. THE QUANTITY-SCALING LOGIC *
+000220*                  PULLED OUT OF DBL100 SO THE FULFILLMENT      *
+000230*                  BATCH AND ANY OTHER CALLER CAN APPLY THE     *
+000240*                  SAME SCALE-AND-OVERFLOW-GUARD RULES WITHOUT  *
+000250*                  RE-IMPLEMENTING THE MATH.                    *
+000260*  08/08/2026 RJ   PARMS ARE NOW SIGNED, TWO-DECIMAL FIELDS SO  *
+000270*                  DOLLAR AMOUNTS AND NEGATIVE REVERSALS CAN BE *
+000280*                  SCALED, NOT JUST WHOLE UNIT COUNTS. THE      *
+000290*                  OVERFLOW GUARD IS NOW CHECKED AGAINST THE    *
+000300*                  RESULT FIELD'S REAL CAPACITY INSTEAD OF A    *
+000310*                  CONSTANT THAT NEVER MATCHED THE FIELD SIZE.  *
+000315*  08/09/2026 RJ   PARM LAYOUT MOVED TO THE SHARED DBL2PARM      *
+000316*                  COPYBOOK SO CALLERS CAN COPY THE SAME FOUR    *
+000317*                  FIELDS INSTEAD OF HAND-RETYPING THEM. ALSO    *
+000318*                  GUARDED THE LIMIT COMPUTE AGAINST A ZERO      *
+000319*                  MULTIPLIER, WHICH PRODUCES A DIVIDE-BY-ZERO   *
+000320*                  FOR ANY CALLER OTHER THAN DBL100 (WHICH       *
+000321*                  HAPPENS TO NEVER PASS ZERO).                  *
+000322*--------------------------------------------------------------*
+000330*
+000340    ENVIRONMENT DIVISION.
+000350    CONFIGURATION SECTION.
+000360    SOURCE-COMPUTER. IBM-370.
+000370    OBJECT-COMPUTER. IBM-370.
+000380*
+000390    DATA DIVISION.
+000400    WORKING-STORAGE SECTION.
+000410*--------------------------------------------------------------*
+000420*  DBL200-MAX-RESULT - THE LARGEST MAGNITUDE LS-DBL200-RESULT   *
+000430*  CAN ACTUALLY HOLD. DBL200-LIMIT IS THAT CAPACITY DIVIDED BY  *
+000440*  THE CALLER'S SCALE FACTOR, SO THE GUARD REJECTS ANY INPUT    *
+000450*  THAT WOULD SCALE PAST WHAT THE RESULT FIELD CAN HOLD.        *
+000460*--------------------------------------------------------------*
+000470    01  DBL200-MAX-RESULT             PIC S9(8)V99 SIGN LEADING
+000480                                      SEPARATE VALUE 99999999.99.
+000490    01  DBL200-LIMIT                  PIC S9(8)V99 SIGN LEADING
+000500                                      SEPARATE VALUE 0.
+000510*
+000520    LINKAGE SECTION.
+000530*--------------------------------------------------------------*
+000540*  LS-DBL200-PARMS - CALLER SUPPLIES THE QUANTITY AND SCALE     *
+000550*  FACTOR; THIS PROGRAM RETURNS THE SCALED RESULT AND SETS THE  *
+000560*  OVERFLOW SWITCH IF THE QUANTITY IS TOO LARGE TO SCALE.       *
+000570*--------------------------------------------------------------*
+000580    COPY DBL2PARM.
+000670*
+000680    PROCEDURE DIVISION USING LS-DBL200-PARMS.
+000690*================================================================
+000700*  0000-MAINLINE - APPLY THE SCALE FACTOR. THE OVERFLOW GUARD
+000710*  COMPARES THE INPUT AGAINST LS-DBL200-RESULT'S OWN CAPACITY
+000720*  DIVIDED BY THE MULTIPLIER, SO IT REJECTS ANY INPUT THAT
+000730*  WOULD NOT FIT BACK INTO THE RESULT FIELD, IN EITHER SIGN. A
+000740*  MULTIPLIER OF ZERO IS REJECTED OUTRIGHT - IT WOULD DIVIDE BY
+000750*  ZERO BELOW, AND NO LEGITIMATE SCALE FACTOR IS EVER ZERO.
+000760*================================================================
+000770    0000-MAINLINE.
+000780        IF LS-DBL200-MULTIPLIER = 0
+000790            MOVE 1 TO LS-DBL200-OVERFLOW-SW
+000800            MOVE 0 TO LS-DBL200-RESULT
+000810        ELSE
+000820            COMPUTE DBL200-LIMIT =
+000830                DBL200-MAX-RESULT / LS-DBL200-MULTIPLIER
+000840            IF LS-DBL200-INPUT-QTY > DBL200-LIMIT
+000850                    OR LS-DBL200-INPUT-QTY < (0 - DBL200-LIMIT)
+000860                MOVE 1 TO LS-DBL200-OVERFLOW-SW
+000870                MOVE 0 TO LS-DBL200-RESULT
+000880            ELSE
+000890                MOVE 0 TO LS-DBL200-OVERFLOW-SW
+000900                COMPUTE LS-DBL200-RESULT =
+000910                    LS-DBL200-INPUT-QTY * LS-DBL200-MULTIPLIER
+000920            END-IF
+000930        END-IF.
+000940        GOBACK.
