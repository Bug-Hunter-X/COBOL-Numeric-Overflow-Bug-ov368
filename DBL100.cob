@@ -0,0 +1,760 @@
+000100    IDENTIFICATION DIVISION.
+000110    PROGRAM-ID. DBL100.
+000120    AUTHOR. R JENNINGS.
+000130    INSTALLATION. ORDER ENTRY SYSTEMS.
+000140    DATE-WRITTEN. 08/08/2026.
+000150    DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                        *
+000180*--------------------------------------------------------------*
+000190*  DATE       BY   DESCRIPTION                                 *
+000200*  ---------- ---- ------------------------------------------- *
+000210*  08/08/2026 RJ   ORIGINAL BATCH/INTERACTIVE DOUBLER. REPLACES *
+000220*                  THE ONE-AT-A-TIME ACCEPT LOOP WITH A FILE-   *
+000230*                  DRIVEN BATCH MODE FOR PROMO DOUBLE-UP DAYS.  *
+000240*                  THE ORIGINAL ACCEPT PROMPT IS RETAINED AS AN *
+000250*                  INTERACTIVE FALLBACK FOR SPOT-CHECKS.        *
+000260*  08/08/2026 RJ   ADDED THE DBLAUD AUDIT TRAIL. EVERY CYCLE,   *
+000270*                  BATCH OR INTERACTIVE, NOW LOGS THE ORIGINAL  *
+000280*                  VALUE, DOUBLED VALUE, TIMESTAMP, OPERATOR ID *
+000290*                  AND OVERFLOW FLAG SO A RUN CAN BE RECON-     *
+000300*                  STRUCTED AFTER THE FACT.                     *
+000310*  08/08/2026 RJ   OVERFLOW REJECTS NOW GO TO THE DBLSUS         *
+000320*                  SUSPENSE FILE (VALUE, REASON, TIMESTAMP)     *
+000330*                  INSTEAD OF JUST FLASHING A MESSAGE AND        *
+000340*                  DROPPING THE QUANTITY.                        *
+000350*  08/08/2026 RJ   SCALE FACTOR IS NOW READ FROM THE DBLCTL      *
+000360*                  CONTROL CARD AT STARTUP INSTEAD OF BEING      *
+000370*                  HARDCODED TO 2, SO ONE PROGRAM COVERS ANY     *
+000380*                  PROMO MULTIPLIER MARKETING PICKS.             *
+000390*  08/08/2026 RJ   ADDED AN END-OF-RUN SUMMARY (LINES PROCESSED, *
+000400*                  SUM BEFORE/AFTER SCALING, OVERFLOW COUNT)     *
+000410*                  WRITTEN TO DBLRPT AND ECHOED TO THE CONSOLE.  *
+000420*  08/08/2026 RJ   BATCH MODE NOW CHECKPOINTS TO DBLCKP EVERY    *
+000430*                  50 INPUT RECORDS AND, IF A CHECKPOINT IS      *
+000440*                  FOUND AT STARTUP, SKIPS FORWARD PAST THE      *
+000450*                  RECORDS ALREADY WRITTEN INSTEAD OF REPLAYING  *
+000460*                  THE WHOLE FILE FROM RECORD ONE.               *
+000470*  08/08/2026 RJ   THE SCALE-AND-OVERFLOW-GUARD MATH IS NOW A    *
+000480*                  CALL TO DBL200 INSTEAD OF AN INLINE COMPUTE,  *
+000490*                  SO OTHER PROGRAMS CAN CALL THE SAME LOGIC.    *
+000500*  08/08/2026 RJ   OUTPUT RECORD LAYOUT MOVED TO THE DBL1REC     *
+000510*                  COPYBOOK SO THE WAREHOUSE FEED AND RECON      *
+000520*                  JOBS CAN SHARE IT INSTEAD OF EACH DEFINING    *
+000530*                  THEIR OWN.                                    *
+000540*  08/08/2026 RJ   ENTRIES ARE NOW VALIDATED (NUMERIC, IN RANGE) *
+000550*                  BEFORE THEY REACH THE SCALING CALL. BAD       *
+000560*                  ENTRIES ARE RE-PROMPTED (INTERACTIVE MODE) OR *
+000570*                  ROUTED TO THE SUSPENSE FILE (BATCH MODE)      *
+000580*                  INSTEAD OF FALLING THROUGH TO A GARBLED       *
+000590*                  RESULT.                                       *
+000600*  08/08/2026 RJ   QUANTITY FIELDS ARE NOW SIGNED AND CARRY TWO *
+000610*                  DECIMAL PLACES SO THE SAME PROGRAM CAN SCALE  *
+000620*                  DOLLAR/CLAIM/REBATE AMOUNTS (WITH CENTS AND   *
+000630*                  NEGATIVE REVERSALS), NOT JUST WHOLE-UNIT      *
+000640*                  QUANTITIES. THE OVERFLOW GUARD IN DBL200 IS   *
+000650*                  NOW CHECKED AGAINST THE SCALED RESULT FIELD'S *
+000660*                  REAL CAPACITY INSTEAD OF A CONSTANT THAT      *
+000670*                  NEVER MATCHED THE FIELD SIZE.                 *
+000672*  08/09/2026 RJ   AN OVERFLOWED ENTRY NO LONGER FALLS THROUGH   *
+000673*                  TO THE OUTPUT RECORD, AUDIT LINE, OR (IN      *
+000674*                  INTERACTIVE MODE) THE CONSOLE WITH A STALE    *
+000675*                  SCALED AMOUNT LEFT OVER FROM THE PREVIOUS     *
+000676*                  SUCCESSFUL CYCLE - IT WAS ROUTED SUSPENSE-    *
+000677*                  ONLY, PER THE OVERFLOW-SUSPENSE ROUTING       *
+000678*                  RULE (SEE THE 08/09/2026 ENTRY BELOW, WHICH   *
+000679*                  REVISED THIS). WIDENED THE SUMMARY TOTALS'    *
+000680*                  EDITED PICTURES TO MATCH DBL-SUM-BEFORE/      *
+000681*                  AFTER'S ACTUAL 11-DIGIT CAPACITY INSTEAD OF   *
+000682*                  TRUNCATING AT 9. THE SCALE CALL PARAMETERS    *
+000683*                  MOVED TO THE SHARED DBL2PARM COPYBOOK, AND    *
+000684*                  THE AUDIT/SUSPENSE FILES NOW CHECK THEIR      *
+000685*                  OPEN STATUS BEFORE THE RUN WRITES AGAINST     *
+000686*                  THEM. CORRECTED THE INTERACTIVE PROMPT TO     *
+000687*                  DESCRIBE THE ACTUAL IMPLIED-DECIMAL, NO-      *
+000688*                  PUNCTUATION INPUT FORMAT.                     *
+000689*  08/09/2026 RJ   AN OVERFLOWED CYCLE NOW WRITES ITS AUDIT      *
+000690*                  LINE AND OUTPUT RECORD LIKE ANY OTHER         *
+000691*                  CYCLE, WITH THE DOUBLED AMOUNT ZEROED AND     *
+000692*                  THE OVERFLOW FLAG SET TO 'Y' INSTEAD OF       *
+000693*                  BEING SKIPPED - EVERY CYCLE IS AUDITED,       *
+000694*                  PER THE ORIGINAL AUDIT-TRAIL RULE, AND THE    *
+000695*                  FLAG IN DBL1REC AND THE AUDIT RECORD IS NOW   *
+000696*                  ACTUALLY USED. THE CHECKPOINT RECORD NOW      *
+000697*                  CARRIES THE CUMULATIVE LINE/OVERFLOW          *
+000698*                  COUNTS AND BEFORE/AFTER SUMS ALONGSIDE THE    *
+000699*                  RESTART POINT, SO A RESTARTED RUN'S DBLRPT    *
+000700*                  SUMMARY COVERS THE WHOLE LOGICAL RUN, NOT     *
+000701*                  JUST THE RECORDS PROCESSED AFTER THE          *
+000702*                  RESTART. DBLIN, DBLOUT, DBLRPT AND THE        *
+000703*                  CHECKPOINT WRITE-SIDE OPENS NOW CHECK FILE    *
+000704*                  STATUS THE SAME WAY THE AUDIT/SUSPENSE/       *
+000705*                  CONTROL/CHECKPOINT-READ OPENS ALREADY DID.    *
+000722*  08/09/2026 RJ   THE SUSPENSE RECORD FOR AN OVERFLOWED NEGATIVE*
+000724*                  AMOUNT WAS LOSING ITS SIGN - IT WAS MOVED     *
+000726*                  THROUGH A NUMERIC-TO-ALPHANUMERIC MOVE, WHICH *
+000728*                  LEFT-JUSTIFIES THE DIGITS AND DROPS THE SIGN  *
+000730*                  BYTE INSTEAD OF COPYING THE FIELD'S ACTUAL    *
+000732*                  STORAGE. DBL-ORIGINAL-NUMBER IS NOW ALSO      *
+000734*                  REDEFINED AS A PIC X(10) VIEW, THE SAME       *
+000736*                  TECHNIQUE ALREADY USED FOR                    *
+000738*                  DBL-RAW-INPUT/DBL-RAW-NUMBER, SO THE SUSPENSE *
+000740*                  COPY IS A BYTE-FOR-BYTE MOVE THAT KEEPS THE   *
+000742*                  SIGN. THE CHECKPOINT READ NO LONGER TRUSTS THE*
+000744*                  RESTART COUNT AND CUMULATIVE TOTALS WHEN      *
+000746*                  DBLCKP IS EMPTY - IT ONLY LOADS THEM WHEN THE *
+000748*                  READ ACTUALLY FOUND A RECORD, MATCHING THE    *
+000750*                  GUARD 1100-READ-CONTROL-CARD ALREADY USED. AND*
+000752*                  THE CHECKPOINT REFRESH NO LONGER TRUNCATES    *
+000754*                  DBLCKP IN PLACE: IT WRITES THE NEW CONTENT TO *
+000756*                  DBLCKPT AND RENAMES IT OVER DBLCKP ONLY ONCE  *
+000758*                  THE WRITE IS COMPLETE, SO AN ABEND MID-REFRESH*
+000760*                  CANNOT LEAVE THE CHECKPOINT EMPTY OR          *
+000762*                  HALF-WRITTEN.                                 *
+000764*--------------------------------------------------------------*
+000766*
+000720    ENVIRONMENT DIVISION.
+000710    CONFIGURATION SECTION.
+000720    SOURCE-COMPUTER. IBM-370.
+000730    OBJECT-COMPUTER. IBM-370.
+000740    INPUT-OUTPUT SECTION.
+000750    FILE-CONTROL.
+000760        SELECT DBL-INPUT-FILE ASSIGN TO DBLIN
+000765            ORGANIZATION IS LINE SEQUENTIAL
+000768            FILE STATUS IS DBL-IN-STATUS.
+000780        SELECT DBL-OUTPUT-FILE ASSIGN TO DBLOUT
+000785            ORGANIZATION IS LINE SEQUENTIAL
+000788            FILE STATUS IS DBL-OUT-STATUS.
+000800        SELECT DBL-AUDIT-FILE ASSIGN TO DBLAUD
+000810            ORGANIZATION IS LINE SEQUENTIAL
+000815            FILE STATUS IS DBL-AUD-STATUS.
+000820        SELECT DBL-SUSPENSE-FILE ASSIGN TO DBLSUS
+000830            ORGANIZATION IS LINE SEQUENTIAL
+000835            FILE STATUS IS DBL-SUS-STATUS.
+000840        SELECT DBL-CONTROL-FILE ASSIGN TO DBLCTL
+000850            ORGANIZATION IS LINE SEQUENTIAL
+000860            FILE STATUS IS DBL-CTL-STATUS.
+000870        SELECT DBL-REPORT-FILE ASSIGN TO DBLRPT
+000875            ORGANIZATION IS LINE SEQUENTIAL
+000878            FILE STATUS IS DBL-RPT-STATUS.
+000890        SELECT DBL-CHECKPOINT-FILE ASSIGN TO DBLCKP
+000900            ORGANIZATION IS LINE SEQUENTIAL
+000910            FILE STATUS IS DBL-CKP-STATUS.
+000912        SELECT DBL-CHECKPOINT-TEMP-FILE ASSIGN TO DBLCKPT
+000914            ORGANIZATION IS LINE SEQUENTIAL
+000916            FILE STATUS IS DBL-CKT-STATUS.
+000920*
+000930    DATA DIVISION.
+000940    FILE SECTION.
+000950*--------------------------------------------------------------*
+000960*  DBL-INPUT-FILE - ONE QUANTITY PER RECORD, BATCH MODE INPUT   *
+000970*--------------------------------------------------------------*
+000980    FD  DBL-INPUT-FILE
+000990        RECORD CONTAINS 10 CHARACTERS.
+001000    01  DBL-INPUT-RECORD.
+001010        05  DBL-IN-QTY              PIC X(10).
+001020*--------------------------------------------------------------*
+001030*  DBL-OUTPUT-FILE - SCALED RESULT, ONE PER INPUT RECORD. THE    *
+001040*  RECORD LAYOUT IS THE SHARED DBL1REC COPYBOOK.                *
+001050*--------------------------------------------------------------*
+001060    FD  DBL-OUTPUT-FILE
+001070        RECORD CONTAINS 31 CHARACTERS.
+001080        COPY DBL1REC.
+001090*--------------------------------------------------------------*
+001100*  DBL-AUDIT-FILE - ONE LINE PER CYCLE, BATCH OR INTERACTIVE    *
+001110*--------------------------------------------------------------*
+001120    FD  DBL-AUDIT-FILE
+001130        RECORD CONTAINS 45 CHARACTERS.
+001140    01  DBL-AUDIT-RECORD.
+001150        05  DBL-AUD-ORIG             PIC S9(7)V99 SIGN LEADING
+001160                                      SEPARATE.
+001170        05  DBL-AUD-DOUBLED          PIC S9(9)V99 SIGN LEADING
+001180                                      SEPARATE.
+001190        05  DBL-AUD-DATE             PIC 9(08).
+001200        05  DBL-AUD-TIME             PIC 9(06).
+001210        05  DBL-AUD-OPERATOR         PIC X(08).
+001220        05  DBL-AUD-OVERFLOW         PIC X(01).
+001230*--------------------------------------------------------------*
+001240*  DBL-SUSPENSE-FILE - REJECTED ENTRIES FOR NEXT-DAY RECON      *
+001250*--------------------------------------------------------------*
+001260    FD  DBL-SUSPENSE-FILE
+001270        RECORD CONTAINS 44 CHARACTERS.
+001280    01  DBL-SUSPENSE-RECORD.
+001290        05  DBL-SUS-VALUE            PIC X(10).
+001300        05  DBL-SUS-REASON           PIC X(20).
+001310        05  DBL-SUS-DATE             PIC 9(08).
+001320        05  DBL-SUS-TIME             PIC 9(06).
+001330*--------------------------------------------------------------*
+001340*  DBL-CONTROL-FILE - ONE CONTROL CARD READ AT STARTUP TO SET   *
+001350*  THE SCALE FACTOR FOR THE RUN (02 = DOUBLE, 03 = TRIPLE, ETC) *
+001360*--------------------------------------------------------------*
+001370    FD  DBL-CONTROL-FILE
+001380        RECORD CONTAINS 2 CHARACTERS.
+001390    01  DBL-CONTROL-RECORD.
+001400        05  DBL-CTL-MULTIPLIER       PIC 9(02).
+001410*--------------------------------------------------------------*
+001420*  DBL-REPORT-FILE - END-OF-RUN SUMMARY FOR OPERATIONS          *
+001430*--------------------------------------------------------------*
+001440    FD  DBL-REPORT-FILE
+001450        RECORD CONTAINS 80 CHARACTERS.
+001460    01  DBL-REPORT-LINE               PIC X(80).
+001470*--------------------------------------------------------------*
+001480*  DBL-CHECKPOINT-FILE - LAST RELATIVE RECORD NUMBER WRITTEN,   *
+001490*  REFRESHED PERIODICALLY SO A DEAD RUN CAN BE RESTARTED. ALSO   *
+001495*  CARRIES THE CUMULATIVE SUMMARY COUNTERS AS OF THAT RECORD SO  *
+001497*  A RESTARTED RUN'S DBLRPT COVERS THE WHOLE LOGICAL RUN, NOT    *
+001499*  JUST THE RECORDS PROCESSED AFTER THE RESTART.                *
+001500*--------------------------------------------------------------*
+001510    FD  DBL-CHECKPOINT-FILE
+001520        RECORD CONTAINS 49 CHARACTERS.
+001530    01  DBL-CHECKPOINT-RECORD.
+001540        05  DBL-CKP-RECORD-COUNT      PIC 9(07).
+001542        05  DBL-CKP-COUNT-PROCESSED   PIC 9(07).
+001544        05  DBL-CKP-COUNT-OVERFLOW    PIC 9(07).
+001546        05  DBL-CKP-SUM-BEFORE        PIC S9(11)V99 SIGN LEADING
+001547                                       SEPARATE.
+001548        05  DBL-CKP-SUM-AFTER         PIC S9(11)V99 SIGN LEADING
+001549                                       SEPARATE.
+001550*--------------------------------------------------------------*
+001552*  DBL-CHECKPOINT-TEMP-FILE - THE REFRESHED CHECKPOINT IS BUILT  *
+001554*  HERE FIRST AND COMPLETED (CLOSED) BEFORE IT IS RENAMED OVER   *
+001556*  DBLCKP, SO AN ABEND MID-REFRESH LEAVES THE LAST GOOD          *
+001558*  CHECKPOINT ON DBLCKP UNTOUCHED INSTEAD OF TRUNCATED.          *
+001559*--------------------------------------------------------------*
+001560    FD  DBL-CHECKPOINT-TEMP-FILE
+001562        RECORD CONTAINS 49 CHARACTERS.
+001564    01  DBL-CHECKPOINT-TEMP-RECORD   PIC X(49).
+001566*
+001560    WORKING-STORAGE SECTION.
+001570*--------------------------------------------------------------*
+001580*  WORKING QUANTITY AND SWITCHES                                *
+001590*--------------------------------------------------------------*
+001600    01  DBL-AREA.
+001610        05  DBL-NUMBER               PIC S9(9)V99 SIGN LEADING
+001620                                      SEPARATE VALUE 0.
+001630        05  DBL-ORIGINAL-NUMBER      PIC S9(7)V99 SIGN LEADING
+001640                                      SEPARATE VALUE 0.
+001642        05  DBL-ORIGINAL-NUMBER-X REDEFINES DBL-ORIGINAL-NUMBER
+001644                                      PIC X(10).
+001650        05  DBL-FLAG                 PIC X VALUE 'N'.
+001660        05  DBL-OVERFLOW             PIC 9 VALUE 0.
+001670*--------------------------------------------------------------*
+001680*  DBL-RAW-INPUT - THE ENTRY AS KEYED OR READ, BEFORE IT IS     *
+001690*  TRUSTED TO BE A NUMBER. DBL-RAW-NUMBER REDEFINES THE SAME    *
+001700*  BYTES AS A SIGNED DECIMAL SO A VALIDATED ENTRY CONVERTS      *
+001710*  WITHOUT A SEPARATE MOVE OR ANY RISK OF MISALIGNING THE       *
+001720*  DECIMAL POINT.                                               *
+001730*--------------------------------------------------------------*
+001740    01  DBL-RAW-INPUT.
+001750        05  DBL-RAW-SIGN             PIC X(01) VALUE SPACE.
+001760        05  DBL-RAW-DIGITS           PIC X(09) VALUE SPACES.
+001770    01  DBL-RAW-NUMBER REDEFINES DBL-RAW-INPUT
+001780                                     PIC S9(7)V99 SIGN LEADING
+001790                                     SEPARATE.
+001800*
+001810    01  DBL-VALIDATION-SW            PIC X(01) VALUE 'N'.
+001820        88  DBL-VALID-ENTRY                    VALUE 'Y'.
+001830        88  DBL-INVALID-ENTRY                  VALUE 'N'.
+001840*
+001850    01  DBL-SUSPENSE-STAGING.
+001860        05  DBL-SUS-VALUE-WS         PIC X(10) VALUE SPACES.
+001870        05  DBL-SUS-REASON-WS        PIC X(20) VALUE SPACES.
+001880*
+001890    01  DBL-SWITCHES.
+001900        05  DBL-EOF-SW               PIC X(01) VALUE 'N'.
+001910            88  DBL-EOF-YES                     VALUE 'Y'.
+001920        05  DBL-MODE-SW              PIC X(01) VALUE 'I'.
+001930            88  DBL-MODE-BATCH                  VALUE 'B'.
+001940            88  DBL-MODE-INTERACTIVE            VALUE 'I'.
+001942        05  DBL-CKP-FOUND-SW         PIC X(01) VALUE 'N'.
+001944            88  DBL-CKP-FOUND                   VALUE 'Y'.
+001950*
+001960    01  DBL-PARM-AREA.
+001970        05  DBL-PARM-TEXT            PIC X(80) VALUE SPACES.
+001980*
+001990    01  DBL-OPERATOR-ID              PIC X(08) VALUE SPACES.
+002000*
+002010    01  DBL-RUN-DATE                 PIC 9(08) VALUE 0.
+002020*
+002030    01  DBL-MULTIPLIER               PIC 9(02) VALUE 2.
+002040*
+002050    01  DBL-FILE-STATUSES.
+002060        05  DBL-CTL-STATUS           PIC X(02) VALUE SPACES.
+002070        05  DBL-CKP-STATUS           PIC X(02) VALUE SPACES.
+002072        05  DBL-CKT-STATUS           PIC X(02) VALUE SPACES.
+002075        05  DBL-AUD-STATUS           PIC X(02) VALUE SPACES.
+002078        05  DBL-SUS-STATUS           PIC X(02) VALUE SPACES.
+002079        05  DBL-IN-STATUS            PIC X(02) VALUE SPACES.
+002081        05  DBL-OUT-STATUS           PIC X(02) VALUE SPACES.
+002083        05  DBL-RPT-STATUS           PIC X(02) VALUE SPACES.
+002080*
+002090    01  DBL-CHECKPOINT-CONTROL.
+002100        05  DBL-CKP-INTERVAL         PIC 9(05) VALUE 50.
+002110        05  DBL-RECORD-NUMBER        PIC 9(07) VALUE 0.
+002120        05  DBL-RESTART-COUNT        PIC 9(07) VALUE 0.
+002130        05  DBL-CKP-QUOTIENT         PIC 9(07) VALUE 0.
+002140        05  DBL-CKP-REMAINDER        PIC 9(05) VALUE 0.
+002150*
+002142*--------------------------------------------------------------*
+002144*  DBL-CKP-RENAME-AREA - RESOLVES DBLCKPT/DBLCKP THE SAME WAY    *
+002146*  GNUCOBOL'S OWN FILE ASSIGNMENT DOES (ENVIRONMENT VARIABLE IF  *
+002148*  SET, ELSE THE LOGICAL NAME ITSELF), SO CBL_RENAME_FILE        *
+002149*  RENAMES THE SAME PHYSICAL FILE THE ASSIGN CLAUSES OPEN.       *
+002150*--------------------------------------------------------------*
+002151    01  DBL-CKP-RENAME-AREA.
+002152        05  DBL-CKP-OLD-NAME         PIC X(20) VALUE SPACES.
+002153        05  DBL-CKP-NEW-NAME         PIC X(20) VALUE SPACES.
+002154        05  DBL-CKP-RENAME-RC        PIC S9(9) COMP-5 VALUE 0.
+002155*--------------------------------------------------------------*
+002156*  LS-DBL200-PARMS - SHARED WITH DBL200'S OWN LINKAGE SECTION    *
+002157*  VIA THE DBL2PARM COPYBOOK SO THE CALL PARAMETERS CANNOT      *
+002158*  DRIFT OUT OF SYNC BETWEEN CALLER AND CALLED PROGRAM.         *
+002159*--------------------------------------------------------------*
+002160    COPY DBL2PARM.
+002230*
+002240    01  DBL-SUMMARY-COUNTERS.
+002250        05  DBL-COUNT-PROCESSED      PIC 9(07) VALUE 0.
+002260        05  DBL-COUNT-OVERFLOW       PIC 9(07) VALUE 0.
+002270        05  DBL-SUM-BEFORE           PIC S9(11)V99 SIGN LEADING
+002280                                      SEPARATE VALUE 0.
+002290        05  DBL-SUM-AFTER            PIC S9(11)V99 SIGN LEADING
+002300                                      SEPARATE VALUE 0.
+002310*--------------------------------------------------------------*
+002320*  DBL-DISPLAY-EDIT - NUMERIC-EDITED COPIES USED ONLY WHEN A    *
+002330*  SIGNED DECIMAL AMOUNT IS SHOWN TO A PERSON, SO THE SIGN AND  *
+002340*  DECIMAL POINT ACTUALLY APPEAR INSTEAD OF A RUN OF DIGITS.    *
+002350*--------------------------------------------------------------*
+002360    01  DBL-DISPLAY-EDIT.
+002370        05  DBL-SUM-BEFORE-ED        PIC -99999999999.99.
+002380        05  DBL-SUM-AFTER-ED         PIC -99999999999.99.
+002390        05  DBL-NUMBER-ED            PIC -999999999.99.
+002400*
+002410    PROCEDURE DIVISION.
+002420*================================================================
+002430*  0000-MAINLINE
+002440*================================================================
+002450    0000-MAINLINE.
+002460        PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002470        IF DBL-RESTART-COUNT > 0
+002480            OPEN EXTEND DBL-AUDIT-FILE
+002490            OPEN EXTEND DBL-SUSPENSE-FILE
+002500        ELSE
+002510            OPEN OUTPUT DBL-AUDIT-FILE
+002520            OPEN OUTPUT DBL-SUSPENSE-FILE
+002530        END-IF.
+002532        PERFORM 1400-CHECK-AUDIT-OPENS THRU 1400-EXIT.
+002540        IF DBL-MODE-BATCH
+002550            PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+002560        ELSE
+002570            PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+002580        END-IF.
+002590        CLOSE DBL-AUDIT-FILE.
+002600        CLOSE DBL-SUSPENSE-FILE.
+002610        PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002620        STOP RUN.
+002630*================================================================
+002640*  1000-INITIALIZE - DETERMINE RUN MODE FROM THE COMMAND LINE.
+002650*  RUN WITH PARM "BATCH" FOR FILE MODE, OMIT FOR THE INTERACTIVE
+002660*  FALLBACK USED FOR SPOT-CHECKS.
+002670*================================================================
+002680    1000-INITIALIZE.
+002690        ACCEPT DBL-RUN-DATE FROM DATE YYYYMMDD.
+002700        ACCEPT DBL-PARM-TEXT FROM COMMAND-LINE.
+002710        IF DBL-PARM-TEXT (1:5) = 'BATCH'
+002720            MOVE 'B' TO DBL-MODE-SW
+002730        ELSE
+002740            MOVE 'I' TO DBL-MODE-SW
+002750        END-IF.
+002760        ACCEPT DBL-OPERATOR-ID FROM ENVIRONMENT "DBLOPID".
+002770        IF DBL-OPERATOR-ID = SPACES
+002780            MOVE 'UNKNOWN ' TO DBL-OPERATOR-ID
+002790        END-IF.
+002800        PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+002810        PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+002820    1000-EXIT.
+002830        EXIT.
+002840*================================================================
+002850*  1100-READ-CONTROL-CARD - PICK UP THE SCALE FACTOR FOR THIS
+002860*  RUN. IF NO CONTROL CARD IS PRESENT THE DEFAULT OF 2 (DOUBLE)
+002870*  STANDS, MATCHING THE PROGRAM'S ORIGINAL BEHAVIOR.
+002880*================================================================
+002890    1100-READ-CONTROL-CARD.
+002900        OPEN INPUT DBL-CONTROL-FILE.
+002910        IF DBL-CTL-STATUS = '00'
+002920            READ DBL-CONTROL-FILE
+002930                AT END
+002940                    CONTINUE
+002950            END-READ
+002960            IF DBL-CTL-MULTIPLIER > 0
+002970                MOVE DBL-CTL-MULTIPLIER TO DBL-MULTIPLIER
+002980            END-IF
+002990            CLOSE DBL-CONTROL-FILE
+003000        END-IF.
+003010    1100-EXIT.
+003020        EXIT.
+003030*================================================================
+003040*  1200-READ-CHECKPOINT - IF A CHECKPOINT FROM AN ABENDED RUN
+003050*  EXISTS, PICK UP THE RESTART POINT SO BATCH MODE CAN SKIP
+003060*  PAST THE RECORDS ALREADY WRITTEN.
+003070*================================================================
+003080    1200-READ-CHECKPOINT.
+003090        OPEN INPUT DBL-CHECKPOINT-FILE.
+003100        IF DBL-CKP-STATUS = '00'
+003105            MOVE 'N' TO DBL-CKP-FOUND-SW
+003110            READ DBL-CHECKPOINT-FILE
+003120                AT END
+003130                    CONTINUE
+003135                NOT AT END
+003137                    MOVE 'Y' TO DBL-CKP-FOUND-SW
+003140            END-READ
+003145            IF DBL-CKP-FOUND
+003150               MOVE DBL-CKP-RECORD-COUNT TO DBL-RESTART-COUNT
+003152               MOVE DBL-CKP-COUNT-PROCESSED TO DBL-COUNT-PROCESSED
+003154               MOVE DBL-CKP-COUNT-OVERFLOW TO DBL-COUNT-OVERFLOW
+003156               MOVE DBL-CKP-SUM-BEFORE TO DBL-SUM-BEFORE
+003158               MOVE DBL-CKP-SUM-AFTER TO DBL-SUM-AFTER
+003159            END-IF
+003160            CLOSE DBL-CHECKPOINT-FILE
+003170        END-IF.
+003180    1200-EXIT.
+003190        EXIT.
+003192*================================================================
+003193*  1400-CHECK-AUDIT-OPENS - THE AUDIT AND SUSPENSE FILES CARRY
+003194*  A DOLLAR-IMPACTING RECORD OF THE RUN. IF EITHER FAILED TO
+003195*  OPEN THE RUN IS NOT ALLOWED TO CONTINUE WRITING AGAINST IT.
+003196*================================================================
+003197    1400-CHECK-AUDIT-OPENS.
+003198        IF DBL-AUD-STATUS NOT = '00'
+003199            DISPLAY 'FATAL - DBLAUD OPEN FAILED, STATUS '
+003200                DBL-AUD-STATUS
+003201            MOVE 16 TO RETURN-CODE
+003202            STOP RUN
+003203        END-IF.
+003204        IF DBL-SUS-STATUS NOT = '00'
+003205            DISPLAY 'FATAL - DBLSUS OPEN FAILED, STATUS '
+003206                DBL-SUS-STATUS
+003207            MOVE 16 TO RETURN-CODE
+003208            STOP RUN
+003209        END-IF.
+003211    1400-EXIT.
+003212        EXIT.
+003213*================================================================
+003214*  2000-BATCH-PROCESS - DRIVE THE INPUT FILE UNTIL END OF FILE.
+003220*================================================================
+003230    2000-BATCH-PROCESS.
+003240        OPEN INPUT DBL-INPUT-FILE.
+003250        IF DBL-RESTART-COUNT > 0
+003260            OPEN EXTEND DBL-OUTPUT-FILE
+003270            PERFORM 2050-SKIP-TO-RESTART-POINT THRU 2050-EXIT
+003280        ELSE
+003290            OPEN OUTPUT DBL-OUTPUT-FILE
+003300        END-IF.
+003302        PERFORM 2010-CHECK-BATCH-OPENS THRU 2010-EXIT.
+003310        PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003320        PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+003330            UNTIL DBL-EOF-YES.
+003340        CLOSE DBL-INPUT-FILE.
+003350        CLOSE DBL-OUTPUT-FILE.
+003360        PERFORM 4500-CLEAR-CHECKPOINT THRU 4500-EXIT.
+003370    2000-EXIT.
+003380        EXIT.
+003382*================================================================
+003384*  2010-CHECK-BATCH-OPENS - DBLIN AND DBLOUT ARE THE BATCH RUN'S
+003386*  ONLY SOURCE OF INPUT AND RECORD OF OUTPUT. IF EITHER FAILED TO
+003388*  OPEN THE RUN IS NOT ALLOWED TO CONTINUE.
+003390*================================================================
+003392    2010-CHECK-BATCH-OPENS.
+003394        IF DBL-IN-STATUS NOT = '00'
+003396            DISPLAY 'FATAL - DBLIN OPEN FAILED, STATUS '
+003397                DBL-IN-STATUS
+003398            MOVE 16 TO RETURN-CODE
+003399            STOP RUN
+003400        END-IF.
+003401        IF DBL-OUT-STATUS NOT = '00'
+003402            DISPLAY 'FATAL - DBLOUT OPEN FAILED, STATUS '
+003403                DBL-OUT-STATUS
+003404            MOVE 16 TO RETURN-CODE
+003405            STOP RUN
+003406        END-IF.
+003407    2010-EXIT.
+003408        EXIT.
+003409*
+003410    2050-SKIP-TO-RESTART-POINT.
+003410        PERFORM 2060-SKIP-ONE-RECORD THRU 2060-EXIT
+003420            DBL-RESTART-COUNT TIMES.
+003430    2050-EXIT.
+003440        EXIT.
+003450*
+003460    2060-SKIP-ONE-RECORD.
+003470        READ DBL-INPUT-FILE
+003480            AT END
+003490                MOVE 'Y' TO DBL-EOF-SW
+003500        END-READ.
+003510        IF NOT DBL-EOF-YES
+003520            ADD 1 TO DBL-RECORD-NUMBER
+003530        END-IF.
+003540    2060-EXIT.
+003550        EXIT.
+003560*
+003570    2100-READ-INPUT.
+003580        READ DBL-INPUT-FILE
+003590            AT END
+003600                MOVE 'Y' TO DBL-EOF-SW
+003610        END-READ.
+003620        IF NOT DBL-EOF-YES
+003630            ADD 1 TO DBL-RECORD-NUMBER
+003640        END-IF.
+003650    2100-EXIT.
+003660        EXIT.
+003670*
+003680    2200-PROCESS-ONE-RECORD.
+003690        MOVE DBL-IN-QTY TO DBL-RAW-INPUT.
+003700        PERFORM 5100-VALIDATE-QUANTITY THRU 5100-EXIT.
+003710        IF DBL-VALID-ENTRY
+003720            PERFORM 5000-SCALE-NUMBER THRU 5000-EXIT
+003730            PERFORM 2300-WRITE-OUTPUT THRU 2300-EXIT
+003740            PERFORM 4000-WRITE-AUDIT-LOG THRU 4000-EXIT
+003750        END-IF.
+003760        DIVIDE DBL-RECORD-NUMBER BY DBL-CKP-INTERVAL
+003770            GIVING DBL-CKP-QUOTIENT
+003780            REMAINDER DBL-CKP-REMAINDER.
+003790        IF DBL-CKP-REMAINDER = 0
+003800            PERFORM 4400-WRITE-CHECKPOINT THRU 4400-EXIT
+003810        END-IF.
+003820        PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+003830    2200-EXIT.
+003840        EXIT.
+003850*
+003860    2300-WRITE-OUTPUT.
+003870        MOVE DBL-ORIGINAL-NUMBER TO DBL1-ORIG-QTY.
+003890        MOVE DBL-RUN-DATE TO DBL1-RUN-DATE.
+003910        IF DBL-OVERFLOW = 1
+003915            MOVE 0 TO DBL1-DOUBLED-QTY
+003920            MOVE 'Y' TO DBL1-OVERFLOW-FLAG
+003925        ELSE
+003928            MOVE DBL-NUMBER TO DBL1-DOUBLED-QTY
+003930            MOVE 'N' TO DBL1-OVERFLOW-FLAG
+003935        END-IF.
+003950        WRITE DBL1-OUTPUT-RECORD.
+003960    2300-EXIT.
+003970        EXIT.
+003980*================================================================
+003990*  3000-INTERACTIVE-PROCESS - ORIGINAL ACCEPT-DRIVEN FALLBACK,
+004000*  KEPT FOR SPOT-CHECKS WHEN A FULL BATCH RUN ISN'T WARRANTED.
+004010*================================================================
+004020    3000-INTERACTIVE-PROCESS.
+004030        PERFORM 3100-PROMPT-AND-ACCEPT THRU 3100-EXIT
+004040            UNTIL DBL-FLAG = 'Y'.
+004050    3000-EXIT.
+004060        EXIT.
+004070*
+004080    3100-PROMPT-AND-ACCEPT.
+004085        DISPLAY 'ENTER SIGN+AMOUNT AS SDDDDDDDDD, IMPLIED'.
+004087        DISPLAY 'DECIMAL (LAST 2 = CENTS), 0 TO EXIT: '.
+004100        ACCEPT DBL-RAW-INPUT.
+004110        PERFORM 5100-VALIDATE-QUANTITY THRU 5100-EXIT.
+004120        IF DBL-VALID-ENTRY
+004130            IF DBL-ORIGINAL-NUMBER = 0
+004140                MOVE 'Y' TO DBL-FLAG
+004150            ELSE
+004160                PERFORM 5000-SCALE-NUMBER THRU 5000-EXIT
+004170                PERFORM 4000-WRITE-AUDIT-LOG THRU 4000-EXIT
+004180                IF DBL-OVERFLOW = 0
+004190                    MOVE DBL-NUMBER TO DBL-NUMBER-ED
+004192                    DISPLAY 'SCALED AMOUNT: ' DBL-NUMBER-ED
+004195                END-IF
+004200            END-IF
+004210        ELSE
+004220            DISPLAY 'INVALID ENTRY - USE FORMAT SDDDDDDDDD'
+004225                ' (IMPLIED DECIMAL, LAST 2 = CENTS)'
+004230        END-IF.
+004240    3100-EXIT.
+004250        EXIT.
+004260*================================================================
+004270*  4000-WRITE-AUDIT-LOG - APPEND ONE AUDIT LINE FOR THIS CYCLE,
+004280*  BATCH OR INTERACTIVE, SO THE RUN CAN BE RECONSTRUCTED LATER.
+004290*================================================================
+004300    4000-WRITE-AUDIT-LOG.
+004310        MOVE DBL-ORIGINAL-NUMBER TO DBL-AUD-ORIG.
+004330        ACCEPT DBL-AUD-DATE FROM DATE YYYYMMDD.
+004340        ACCEPT DBL-AUD-TIME FROM TIME.
+004350        MOVE DBL-OPERATOR-ID TO DBL-AUD-OPERATOR.
+004370        IF DBL-OVERFLOW = 1
+004375            MOVE 0 TO DBL-AUD-DOUBLED
+004380            MOVE 'Y' TO DBL-AUD-OVERFLOW
+004385        ELSE
+004388            MOVE DBL-NUMBER TO DBL-AUD-DOUBLED
+004390            MOVE 'N' TO DBL-AUD-OVERFLOW
+004395        END-IF.
+004410        WRITE DBL-AUDIT-RECORD.
+004420    4000-EXIT.
+004430        EXIT.
+004440*================================================================
+004450*  4200-WRITE-SUSPENSE-ENTRY - LOG A REJECTED QUANTITY SO IT IS
+004460*  RESOLVED BY RECONCILIATION INSTEAD OF SILENTLY VANISHING.
+004470*================================================================
+004480    4200-WRITE-SUSPENSE-ENTRY.
+004490        MOVE DBL-SUS-VALUE-WS TO DBL-SUS-VALUE.
+004500        MOVE DBL-SUS-REASON-WS TO DBL-SUS-REASON.
+004510        ACCEPT DBL-SUS-DATE FROM DATE YYYYMMDD.
+004520        ACCEPT DBL-SUS-TIME FROM TIME.
+004530        WRITE DBL-SUSPENSE-RECORD.
+004540    4200-EXIT.
+004550        EXIT.
+004560*================================================================
+004570*  4400-WRITE-CHECKPOINT - REFRESH THE CHECKPOINT WITH THE
+004580*  RELATIVE NUMBER OF THE LAST INPUT RECORD FULLY PROCESSED. THE
+004582*  NEW CONTENT IS WRITTEN TO DBLCKPT AND RENAMED OVER DBLCKP ONLY
+004584*  AFTER IT IS COMPLETE, SO AN ABEND MID-REFRESH CANNOT LEAVE
+004586*  DBLCKP ITSELF TRUNCATED OR PARTIALLY WRITTEN.
+004590*================================================================
+004600    4400-WRITE-CHECKPOINT.
+004610        MOVE DBL-RECORD-NUMBER TO DBL-CKP-RECORD-COUNT.
+004612        MOVE DBL-COUNT-PROCESSED TO DBL-CKP-COUNT-PROCESSED.
+004614        MOVE DBL-COUNT-OVERFLOW TO DBL-CKP-COUNT-OVERFLOW.
+004616        MOVE DBL-SUM-BEFORE TO DBL-CKP-SUM-BEFORE.
+004618        MOVE DBL-SUM-AFTER TO DBL-CKP-SUM-AFTER.
+004620        OPEN OUTPUT DBL-CHECKPOINT-TEMP-FILE.
+004622        IF DBL-CKT-STATUS NOT = '00'
+004624            DISPLAY 'FATAL - DBLCKPT OPEN FAILED, STATUS '
+004626                DBL-CKT-STATUS
+004628            MOVE 16 TO RETURN-CODE
+004629            STOP RUN
+004630        END-IF.
+004631        MOVE DBL-CHECKPOINT-RECORD TO DBL-CHECKPOINT-TEMP-RECORD.
+004632        WRITE DBL-CHECKPOINT-TEMP-RECORD.
+004640        CLOSE DBL-CHECKPOINT-TEMP-FILE.
+004642        PERFORM 4450-RENAME-CHECKPOINT THRU 4450-EXIT.
+004650    4400-EXIT.
+004660        EXIT.
+004670*================================================================
+004680*  4500-CLEAR-CHECKPOINT - THE RUN FINISHED THE WHOLE FILE, SO
+004690*  RESET THE CHECKPOINT TO ZERO. A FUTURE RUN STARTS AT RECORD 1.
+004692*  BUILT AND RENAMED INTO PLACE THE SAME CRASH-SAFE WAY AS
+004694*  4400-WRITE-CHECKPOINT ABOVE.
+004700*================================================================
+004710    4500-CLEAR-CHECKPOINT.
+004720        MOVE 0 TO DBL-CKP-RECORD-COUNT DBL-CKP-COUNT-PROCESSED
+004722            DBL-CKP-COUNT-OVERFLOW DBL-CKP-SUM-BEFORE
+004724            DBL-CKP-SUM-AFTER.
+004730        OPEN OUTPUT DBL-CHECKPOINT-TEMP-FILE.
+004732        IF DBL-CKT-STATUS NOT = '00'
+004734            DISPLAY 'FATAL - DBLCKPT OPEN FAILED, STATUS '
+004736                DBL-CKT-STATUS
+004738            MOVE 16 TO RETURN-CODE
+004739            STOP RUN
+004740        END-IF.
+004741        MOVE DBL-CHECKPOINT-RECORD TO DBL-CHECKPOINT-TEMP-RECORD.
+004742        WRITE DBL-CHECKPOINT-TEMP-RECORD.
+004750        CLOSE DBL-CHECKPOINT-TEMP-FILE.
+004752        PERFORM 4450-RENAME-CHECKPOINT THRU 4450-EXIT.
+004760    4500-EXIT.
+004770        EXIT.
+004772*================================================================
+004774*  4450-RENAME-CHECKPOINT - ATOMICALLY REPLACE DBLCKP WITH THE
+004776*  JUST-COMPLETED DBLCKPT. THE NAMES ARE RESOLVED THE SAME WAY
+004778*  GNUCOBOL'S OWN ASSIGN CLAUSES RESOLVE THEM (ENVIRONMENT
+004780*  VARIABLE OVERRIDE IF PRESENT, ELSE THE LOGICAL NAME ITSELF)
+004782*  SO THE RENAME TARGETS THE SAME PHYSICAL FILE.
+004784*================================================================
+004786    4450-RENAME-CHECKPOINT.
+004788        ACCEPT DBL-CKP-OLD-NAME FROM ENVIRONMENT "DBLCKPT".
+004790        IF DBL-CKP-OLD-NAME = SPACES
+004792            MOVE "DBLCKPT" TO DBL-CKP-OLD-NAME
+004794        END-IF.
+004796        ACCEPT DBL-CKP-NEW-NAME FROM ENVIRONMENT "DBLCKP".
+004798        IF DBL-CKP-NEW-NAME = SPACES
+004800            MOVE "DBLCKP" TO DBL-CKP-NEW-NAME
+004802        END-IF.
+004804        CALL "CBL_RENAME_FILE" USING DBL-CKP-OLD-NAME
+004806            DBL-CKP-NEW-NAME RETURNING DBL-CKP-RENAME-RC.
+004808        IF DBL-CKP-RENAME-RC NOT = 0
+004810            DISPLAY 'FATAL - DBLCKP RENAME FAILED, RC '
+004812                DBL-CKP-RENAME-RC
+004814            MOVE 16 TO RETURN-CODE
+004816            STOP RUN
+004818        END-IF.
+004820    4450-EXIT.
+004822        EXIT.
+004780*================================================================
+004790*  5100-VALIDATE-QUANTITY - CONFIRM DBL-RAW-INPUT IS A SIGNED
+004800*  ENTRY (LEADING '+' OR '-' FOLLOWED BY NINE DIGITS) BEFORE IT
+004810*  EVER REACHES THE SCALING CALL. NEGATIVE VALUES ARE ACCEPTED
+004820*  HERE ON PURPOSE, FOR REBATE AND CLAIM REVERSALS - THE REAL
+004830*  RANGE CHECK NOW HAPPENS AGAINST THE SCALED RESULT'S ACTUAL
+004840*  CAPACITY IN 5000-SCALE-NUMBER, NOT HERE.
+004850*================================================================
+004860    5100-VALIDATE-QUANTITY.
+004870        IF (DBL-RAW-SIGN = '+' OR DBL-RAW-SIGN = '-')
+004880                AND DBL-RAW-DIGITS IS NUMERIC
+004890            MOVE DBL-RAW-NUMBER TO DBL-ORIGINAL-NUMBER
+004900            MOVE 'Y' TO DBL-VALIDATION-SW
+004910        ELSE
+004920            MOVE DBL-RAW-INPUT TO DBL-SUS-VALUE-WS
+004930            MOVE 'INVALID - NONNUMERIC' TO DBL-SUS-REASON-WS
+004940            PERFORM 4200-WRITE-SUSPENSE-ENTRY THRU 4200-EXIT
+004950            MOVE 'N' TO DBL-VALIDATION-SW
+004960        END-IF.
+004970    5100-EXIT.
+004980        EXIT.
+004990*================================================================
+005000*  5000-SCALE-NUMBER - CALL DBL200 TO APPLY THE SCALE FACTOR
+005010*  AND THE OVERFLOW GUARD CARRIED OVER FROM BUGSOLUTION.COB.
+005020*================================================================
+005030    5000-SCALE-NUMBER.
+005040        ADD 1 TO DBL-COUNT-PROCESSED.
+005050        ADD DBL-ORIGINAL-NUMBER TO DBL-SUM-BEFORE.
+005060        MOVE DBL-ORIGINAL-NUMBER TO LS-DBL200-INPUT-QTY.
+005070        MOVE DBL-MULTIPLIER TO LS-DBL200-MULTIPLIER.
+005080        CALL 'DBL200' USING LS-DBL200-PARMS.
+005090        IF LS-DBL200-OVERFLOW-SW = 1
+005100            MOVE 1 TO DBL-OVERFLOW
+005110            DISPLAY 'OVERFLOW DETECTED!'
+005120            ADD 1 TO DBL-COUNT-OVERFLOW
+005130            MOVE DBL-ORIGINAL-NUMBER-X TO DBL-SUS-VALUE-WS
+005140            MOVE 'SCALE WOULD OVERFLOW' TO DBL-SUS-REASON-WS
+005150            PERFORM 4200-WRITE-SUSPENSE-ENTRY THRU 4200-EXIT
+005160        ELSE
+005170            MOVE 0 TO DBL-OVERFLOW
+005180            MOVE LS-DBL200-RESULT TO DBL-NUMBER
+005190            ADD DBL-NUMBER TO DBL-SUM-AFTER
+005200        END-IF.
+005210    5000-EXIT.
+005220        EXIT.
+005230*================================================================
+005240*  9000-TERMINATE - END OF RUN HOUSEKEEPING.
+005250*================================================================
+005260    9000-TERMINATE.
+005270        MOVE DBL-SUM-BEFORE TO DBL-SUM-BEFORE-ED.
+005280        MOVE DBL-SUM-AFTER TO DBL-SUM-AFTER-ED.
+005290        OPEN OUTPUT DBL-REPORT-FILE.
+005292        IF DBL-RPT-STATUS NOT = '00'
+005294            DISPLAY 'FATAL - DBLRPT OPEN FAILED, STATUS '
+005296                DBL-RPT-STATUS
+005297            MOVE 16 TO RETURN-CODE
+005298            STOP RUN
+005299        END-IF.
+005300        MOVE SPACES TO DBL-REPORT-LINE.
+005310        STRING 'LINES PROCESSED . . . . : ' DBL-COUNT-PROCESSED
+005320            DELIMITED BY SIZE INTO DBL-REPORT-LINE.
+005330        WRITE DBL-REPORT-LINE.
+005340        MOVE SPACES TO DBL-REPORT-LINE.
+005350        STRING 'SUM BEFORE SCALING  . . : ' DBL-SUM-BEFORE-ED
+005360            DELIMITED BY SIZE INTO DBL-REPORT-LINE.
+005370        WRITE DBL-REPORT-LINE.
+005380        MOVE SPACES TO DBL-REPORT-LINE.
+005390        STRING 'SUM AFTER SCALING . . . : ' DBL-SUM-AFTER-ED
+005400            DELIMITED BY SIZE INTO DBL-REPORT-LINE.
+005410        WRITE DBL-REPORT-LINE.
+005420        MOVE SPACES TO DBL-REPORT-LINE.
+005430        STRING 'OVERFLOW REJECTS  . . . : ' DBL-COUNT-OVERFLOW
+005440            DELIMITED BY SIZE INTO DBL-REPORT-LINE.
+005450        WRITE DBL-REPORT-LINE.
+005460        CLOSE DBL-REPORT-FILE.
+005470        DISPLAY 'LINES PROCESSED . . . . : ' DBL-COUNT-PROCESSED.
+005480        DISPLAY 'SUM BEFORE SCALING  . . : ' DBL-SUM-BEFORE-ED.
+005490        DISPLAY 'SUM AFTER SCALING . . . : ' DBL-SUM-AFTER-ED.
+005500        DISPLAY 'OVERFLOW REJECTS  . . . : ' DBL-COUNT-OVERFLOW.
+005510        DISPLAY 'DBL100 PROCESSING COMPLETE'.
+005520    9000-EXIT.
+005530        EXIT.
