@@ -0,0 +1,30 @@
+000100*--------------------------------------------------------------*
+000110*  DBL2PARM - SHARED CALL PARAMETER LAYOUT FOR DBL200.           *
+000120*  COPIED INTO DBL200'S LINKAGE SECTION AND INTO THE WORKING-    *
+000130*  STORAGE OF ANY PROGRAM THAT CALLS DBL200, SO EVERY CALLER     *
+000140*  GETS THE SAME FOUR FIELDS WITHOUT HAND-RETYPING PICTURES      *
+000150*  THAT COULD DRIFT OUT OF SYNC WITH DBL200'S OWN LINKAGE.       *
+000160*--------------------------------------------------------------*
+000170*
+000180*  MODIFICATION HISTORY
+000190*  ----------------------------------------------------------
+000200*  DATE       BY   DESCRIPTION
+000210*  ---------- ---- ---------------------------------------------
+000220*  08/09/2026 RJ   ORIGINAL VERSION, FACTORED OUT OF DBL100'S
+000230*                  DBL-SCALE-PARMS AND DBL200'S LS-DBL200-PARMS
+000240*                  SO THE TWO COPIES COULD NOT DRIFT APART.
+000250*                  LS-DBL200-RESULT NARROWED FROM S9(9)V99 TO
+000260*                  S9(8)V99 SO THE OVERFLOW GUARD IN DBL200 HAS
+000270*                  REAL HEADROOM TO COMPARE AGAINST INSTEAD OF
+000280*                  BEING MATHEMATICALLY UNREACHABLE FOR EVERY
+000290*                  MULTIPLIER THE CONTROL CARD CAN SUPPLY.
+000300*
+000310 01  LS-DBL200-PARMS.
+000320     05  LS-DBL200-INPUT-QTY      PIC S9(7)V99 SIGN LEADING
+000330                                   SEPARATE.
+000340     05  LS-DBL200-MULTIPLIER     PIC 9(02).
+000350     05  LS-DBL200-RESULT         PIC S9(8)V99 SIGN LEADING
+000360                                   SEPARATE.
+000370     05  LS-DBL200-OVERFLOW-SW    PIC 9(01).
+000380         88  LS-DBL200-OVERFLOW             VALUE 1.
+000390         88  LS-DBL200-NO-OVERFLOW          VALUE 0.
