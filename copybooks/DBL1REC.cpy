@@ -0,0 +1,25 @@
+000100*--------------------------------------------------------------*
+000110*  DBL1REC - SHARED SCALED-QUANTITY OUTPUT RECORD.               *
+000120*  USED AS THE FD RECORD FOR DBL100'S BATCH OUTPUT FILE AND      *
+000130*  COPIED BY THE WAREHOUSE FEED AND RECONCILIATION JOBS SO ALL   *
+000140*  THREE AGREE ON ONE LAYOUT INSTEAD OF SCRAPING CONSOLE TEXT.   *
+000150*--------------------------------------------------------------*
+000160*
+000170*  MODIFICATION HISTORY
+000180*  ----------------------------------------------------------
+000190*  DATE       BY   DESCRIPTION
+000200*  ---------- ---- ---------------------------------------------
+000210*  08/08/2026 RJ   ORIGINAL VERSION.
+000215*  08/08/2026 RJ   QUANTITY FIELDS ARE NOW SIGNED, TWO-DECIMAL
+000216*                  AMOUNTS SO DOLLAR/CLAIM/REBATE FIGURES (AND
+000217*                  NEGATIVE REVERSALS) CAN RIDE THIS RECORD TOO.
+000220*
+000230 01  DBL1-OUTPUT-RECORD.
+000240     05  DBL1-ORIG-QTY             PIC S9(7)V99 SIGN LEADING
+000245                                   SEPARATE.
+000250     05  DBL1-DOUBLED-QTY          PIC S9(9)V99 SIGN LEADING
+000255                                   SEPARATE.
+000260     05  DBL1-OVERFLOW-FLAG        PIC X(01).
+000270         88  DBL1-WAS-OVERFLOW               VALUE 'Y'.
+000280         88  DBL1-NO-OVERFLOW                 VALUE 'N'.
+000290     05  DBL1-RUN-DATE             PIC 9(08).
